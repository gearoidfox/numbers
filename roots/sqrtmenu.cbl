@@ -0,0 +1,423 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. SQRTMENU.
+000300 AUTHOR. D OKAFOR.
+000400 INSTALLATION. APPLICATIONS DEVELOPMENT.
+000500 DATE-WRITTEN. 09/08/2026.
+000600 DATE-COMPILED.
+000700*
+000800*--------------------------------------------------------------*
+000900*  SQRTMENU                                                     *
+001000*  INTERACTIVE FRONT END OFFERING A CHOICE OF ROOT - SQUARE,    *
+001100*  CUBE, OR A GENERAL NTH ROOT - AND DISPATCHING TO THE         *
+001200*  MATCHING ITERATIVE FORMULA.  THIS PROGRAM TAKES OVER THE     *
+001300*  INTERACTIVE ACCEPT/DISPLAY ROLE SQRT USED TO HANDLE BEFORE   *
+001400*  SQRT WAS SPLIT INTO A CALLABLE SUBPROGRAM; THE SQUARE ROOT   *
+001500*  CASE HERE SIMPLY CALLS 'SQRT' RATHER THAN DUPLICATING ITS    *
+001600*  LOGIC.                                                       *
+001700*--------------------------------------------------------------*
+001800*
+001900*--------------------------------------------------------------*
+002000*  MODIFICATION HISTORY                                        *
+002100*  ----------------------------------------------------------  *
+002200*  09/08/2026  DOK  ORIGINAL PROGRAM.  REPLACES THE OLD         *
+002300*                   INTERACTIVE MODE THAT USED TO LIVE IN       *
+002400*                   SQRT, AND ADDS CUBE-ROOT AND NTH-ROOT        *
+002500*                   MODES SO THESE NO LONGER REQUIRE HAND-       *
+002600*                   PATCHING THE ITERATION FORMULA.             *
+002700*  09/08/2026  DOK  ADDED A WHEN OTHER TO THE ROOT-TYPE          *
+002800*                   EVALUATE SO AN UNRECOGNISED CHOICE IS        *
+002900*                   REPORTED INSTEAD OF FALLING THROUGH TO       *
+003000*                   TERMINATION WITH NO MESSAGE.                *
+003100*  09/08/2026  DOK  GAVE THE INNER RAISE-TO-THE-POWER LOOP ITS   *
+003200*                   OWN VARYING COUNTER - IT WAS SHARING SM-X    *
+003300*                   WITH THE OUTER NTH-ROOT ITERATION LOOP, SO   *
+003400*                   EVERY PASS CLOBBERED THE OUTER LOOP'S OWN    *
+003500*                   COUNT AND SM-MAX-ITER NEVER BOUNDED IT.      *
+003600*  09/08/2026  DOK  GUARDED SM-POWER AGAINST UNDERFLOWING TO     *
+003700*                   ZERO ON A LARGE ROOT DEGREE OR A SMALL       *
+003800*                   PRIOR ESTIMATE - A ZERO SM-POWER WAS BEING   *
+003900*                   DIVIDED INTO WITH NO SIZE ERROR CHECK, SO    *
+004000*                   THE COMPUTE QUIETLY LEFT THE ESTIMATE        *
+004100*                   UNCHANGED AND THE NEXT PASS READ THAT AS     *
+004200*                   CONVERGENCE.                                *
+004300*  09/08/2026  DOK  VALIDATE THE OPERATOR'S S AGAINST THE        *
+004400*                   MAXIMUM BEFORE IT IS NARROWED INTO THE       *
+004500*                   WORKING FIELD - ACCEPTING DIRECTLY INTO A    *
+004600*                   PIC S9(8)V9(09) FIELD LET ANY EXTRA LEADING  *
+004700*                   DIGITS BE SILENTLY DROPPED BEFORE THE RANGE  *
+004800*                   CHECK EVER SAW THEM.                         *
+004900*  09/08/2026  DOK  ADDED SQRTLOG LOGGING SO AN INTERACTIVE      *
+005000*                   CALCULATION - SQUARE, CUBE, OR NTH ROOT -    *
+005100*                   IS RECORDED THE SAME WAY A BATCH ONE IS,     *
+005200*                   INSTEAD OF RELYING ON WHOEVER WAS AT THE     *
+005300*                   KEYBOARD TO REMEMBER THE RESULT.             *
+005400*--------------------------------------------------------------*
+005500*
+005600 ENVIRONMENT DIVISION.
+005700 INPUT-OUTPUT SECTION.
+005800 FILE-CONTROL.
+005900*
+006000     SELECT SQRTLOG-FILE ASSIGN TO SQRTLOG
+006100         ORGANIZATION IS SEQUENTIAL
+006200         FILE STATUS IS SM-LOG-STATUS.
+006300*
+006400 DATA DIVISION.
+006500 FILE SECTION.
+006600*
+006700 FD  SQRTLOG-FILE
+006800     RECORDING MODE IS F.
+006900 01  SQRTLOG-RECORD.
+007000     05  SQRTLOG-DATE           PIC 9(8).
+007100     05  SQRTLOG-TIME           PIC 9(8).
+007200     05  SQRTLOG-S              PIC S9(8)V9(09).
+007300     05  SQRTLOG-R              PIC S9(8)V9(09).
+007400     05  SQRTLOG-ITER           PIC 9(4).
+007500*
+007600 WORKING-STORAGE SECTION.
+007700*
+007800 01  SM-S                      PIC S9(8)V9(09) USAGE COMP.
+007900 01  SM-S-WIDE                 PIC S9(09)V9(09) USAGE COMP.
+008000 01  SM-R                      PIC S9(8)V9(09) USAGE COMP.
+008100 01  SM-PRIOR-R                PIC S9(8)V9(09) USAGE COMP.
+008200 01  SM-DELTA                  PIC S9(8)V9(09) USAGE COMP.
+008300 01  SM-TOLERANCE              PIC S9(8)V9(09) USAGE COMP
+008400                              VALUE 0.000000001.
+008500 01  SM-MAX-ITER               PIC 9(4)        USAGE COMP
+008600                              VALUE 25.
+008700 01  SM-X                      PIC 9(4)        USAGE COMP.
+008800 01  SM-POWER-X                PIC 9(4)        USAGE COMP.
+008900 01  SM-ITER-COUNT             PIC 9(4)        USAGE COMP.
+009000 01  SM-N                      PIC 9(2)        USAGE COMP.
+009100 01  SM-N-MINUS-1               PIC 9(2)       USAGE COMP.
+009200 01  SM-POWER                  PIC S9(8)V9(09) USAGE COMP.
+009300 01  SM-MAX-S-ALLOWED          PIC S9(8)V9(09) USAGE COMP
+009400                              VALUE 99999999.
+009500*
+009600 01  SM-TOLERANCE-IN           PIC S9(8)V9(09) USAGE COMP
+009700                              VALUE ZERO.
+009800 01  SM-MAX-ITER-IN            PIC 9(4)        USAGE COMP
+009900                              VALUE ZERO.
+010000 01  SM-ITER-USED              PIC 9(4)        USAGE COMP.
+010100 01  SM-RETURN-CODE            PIC 9(2)        USAGE COMP.
+010200     88  SM-RC-OK                        VALUE 0.
+010300     88  SM-RC-INVALID-INPUT             VALUE 1.
+010400     88  SM-RC-OVERFLOW                  VALUE 2.
+010500     88  SM-RC-NO-CONVERGE               VALUE 3.
+010600*
+010700 77  SM-LOG-STATUS             PIC X(02) VALUE '00'.
+010800     88  SM-LOG-STATUS-NOT-FOUND          VALUE '35'.
+010900*
+011000 77  SM-CONVERGE-SW            PIC X(01) VALUE 'N'.
+011100     88  SM-CONVERGED                    VALUE 'Y'.
+011200     88  SM-NOT-CONVERGED                VALUE 'N'.
+011300*
+011400 77  SM-EDIT-SW                PIC X(01) VALUE 'Y'.
+011500     88  SM-VALID-INPUT                  VALUE 'Y'.
+011600     88  SM-INVALID-INPUT                VALUE 'N'.
+011700*
+011800 01  SM-ROOT-CHOICE             PIC X(01).
+011900     88  SM-CHOICE-SQUARE                VALUE 'S' 's'.
+012000     88  SM-CHOICE-CUBE                  VALUE 'C' 'c'.
+012100     88  SM-CHOICE-NTH                   VALUE 'N' 'n'.
+012200*
+012300 PROCEDURE DIVISION.
+012400*
+012500 0000-MAINLINE.
+012600*
+012700     PERFORM 1600-OPEN-LOG THRU 1600-EXIT
+012800*
+012900     PERFORM 1000-GET-ROOT-CHOICE THRU 1000-EXIT
+013000*
+013100     PERFORM 1500-GET-S-VALUE THRU 1500-EXIT
+013200*
+013300     PERFORM 2000-EDIT-S-VALUE THRU 2000-EXIT
+013400*
+013500     IF SM-INVALID-INPUT
+013600         DISPLAY 'INVALID INPUT - S MUST BE POSITIVE AND NOT '
+013700             'EXCEED MAXIMUM VALUE'
+013800         GO TO 9999-TERMINATE
+013900     END-IF
+014000*
+014100     EVALUATE TRUE
+014200         WHEN SM-CHOICE-SQUARE
+014300             PERFORM 3000-PROCESS-SQUARE THRU 3000-EXIT
+014400         WHEN SM-CHOICE-CUBE
+014500             PERFORM 4000-PROCESS-CUBE THRU 4000-EXIT
+014600         WHEN SM-CHOICE-NTH
+014700             PERFORM 5000-PROCESS-NTH THRU 5000-EXIT
+014800         WHEN OTHER
+014900             DISPLAY 'INVALID ROOT TYPE - MUST BE S, C, OR N'
+015000     END-EVALUATE
+015100*
+015200     GO TO 9999-TERMINATE.
+015300*
+015400*--------------------------------------------------------------*
+015500*  1000-GET-ROOT-CHOICE - PROMPT FOR THE KIND OF ROOT WANTED.   *
+015600*--------------------------------------------------------------*
+015700 1000-GET-ROOT-CHOICE.
+015800*
+015900     DISPLAY 'ENTER ROOT TYPE - S=SQUARE, C=CUBE, N=NTH: '
+016000         WITH NO ADVANCING
+016100     ACCEPT SM-ROOT-CHOICE.
+016200*
+016300 1000-EXIT.
+016400     EXIT.
+016500*
+016600 1500-GET-S-VALUE.
+016700*
+016800     DISPLAY 'ENTER VALUE: ' WITH NO ADVANCING
+016900     ACCEPT SM-S-WIDE.
+017000*
+017100 1500-EXIT.
+017200     EXIT.
+017300*
+017400*--------------------------------------------------------------*
+017500*  1600-OPEN-LOG - OPEN THE AUDIT LOG FOR APPEND, CREATING IT   *
+017600*  FIRST IF THIS IS THE FIRST RUN AND IT DOES NOT YET EXIST.    *
+017700*  SAME FALLBACK SQRTBAT USES FOR ITS OWN COPY OF SQRTLOG.      *
+017800*--------------------------------------------------------------*
+017900 1600-OPEN-LOG.
+018000*
+018100     OPEN EXTEND SQRTLOG-FILE
+018200*
+018300     IF SM-LOG-STATUS-NOT-FOUND
+018400         OPEN OUTPUT SQRTLOG-FILE
+018500         CLOSE SQRTLOG-FILE
+018600         OPEN EXTEND SQRTLOG-FILE
+018700     END-IF.
+018800*
+018900 1600-EXIT.
+019000     EXIT.
+019100*
+019200*--------------------------------------------------------------*
+019300*  2000-EDIT-S-VALUE - REJECT S <= 0 OR OUT OF RANGE BEFORE     *
+019400*  ANY ITERATION IS ATTEMPTED.  THE RANGE CHECK IS MADE         *
+019500*  AGAINST THE WIDE FIELD THE VALUE WAS ACCEPTED INTO, BEFORE   *
+019600*  IT IS NARROWED INTO SM-S, SO A VALUE WITH TOO MANY DIGITS    *
+019700*  IS CAUGHT INSTEAD OF SILENTLY TRUNCATED.                     *
+019800*--------------------------------------------------------------*
+019900 2000-EDIT-S-VALUE.
+020000*
+020100     SET SM-VALID-INPUT TO TRUE
+020200*
+020300     IF SM-S-WIDE NOT GREATER THAN ZERO
+020400         SET SM-INVALID-INPUT TO TRUE
+020500         GO TO 2000-EXIT
+020600     END-IF
+020700*
+020800     IF SM-S-WIDE GREATER THAN SM-MAX-S-ALLOWED
+020900         SET SM-INVALID-INPUT TO TRUE
+021000         GO TO 2000-EXIT
+021100     END-IF
+021200*
+021300     MOVE SM-S-WIDE TO SM-S.
+021400*
+021500 2000-EXIT.
+021600     EXIT.
+021700*
+021800*--------------------------------------------------------------*
+021900*  3000-PROCESS-SQUARE - SQUARE ROOT VIA THE SQRT SUBPROGRAM.   *
+022000*--------------------------------------------------------------*
+022100 3000-PROCESS-SQUARE.
+022200*
+022300     CALL 'SQRT' USING SM-S SM-R SM-TOLERANCE-IN SM-MAX-ITER-IN
+022400             SM-ITER-USED SM-RETURN-CODE
+022500*
+022600     IF SM-RC-OK
+022700         DISPLAY 'SQUARE ROOT = ' SM-R
+022800         MOVE SM-ITER-USED TO SM-ITER-COUNT
+022900         PERFORM 8000-WRITE-LOG THRU 8000-EXIT
+023000     ELSE
+023100         DISPLAY 'SQRT COULD NOT COMPUTE A RESULT'
+023200     END-IF.
+023300*
+023400 3000-EXIT.
+023500     EXIT.
+023600*
+023700*--------------------------------------------------------------*
+023800*  4000-PROCESS-CUBE - CUBE ROOT BY NEWTON'S METHOD:            *
+023900*  R(N+1) = (2 * R(N) + S / R(N) ** 2) / 3.                     *
+024000*--------------------------------------------------------------*
+024100 4000-PROCESS-CUBE.
+024200*
+024300     SET SM-RC-OK TO TRUE
+024400     COMPUTE SM-R = SM-S / 3
+024500     SET SM-NOT-CONVERGED TO TRUE
+024600     MOVE ZERO TO SM-ITER-COUNT
+024700*
+024800     PERFORM 4100-ITERATE-CUBE THRU 4100-EXIT
+024900         VARYING SM-X FROM 1 BY 1
+025000         UNTIL SM-X GREATER THAN SM-MAX-ITER
+025100            OR SM-CONVERGED
+025200*
+025300     IF SM-CONVERGED
+025400         DISPLAY 'CUBE ROOT = ' SM-R
+025500         PERFORM 8000-WRITE-LOG THRU 8000-EXIT
+025600     ELSE
+025700         IF SM-RC-OVERFLOW
+025800             DISPLAY 'ESTIMATE UNDERFLOWED TO ZERO - CANNOT '
+025900                 'CONTINUE THE ITERATION'
+026000         ELSE
+026100             DISPLAY 'SQRTMENU DID NOT CONVERGE'
+026200         END-IF
+026300     END-IF.
+026400*
+026500 4000-EXIT.
+026600     EXIT.
+026700*
+026800 4100-ITERATE-CUBE.
+026900*
+027000     ADD 1 TO SM-ITER-COUNT
+027100     MOVE SM-R TO SM-PRIOR-R
+027200     COMPUTE SM-POWER = SM-R * SM-R
+027300     PERFORM 6500-CHECK-POWER-ZERO THRU 6500-EXIT
+027400*
+027500     IF SM-RC-OVERFLOW
+027600         MOVE SM-MAX-ITER TO SM-X
+027700     ELSE
+027800         COMPUTE SM-R = (2 * SM-R + SM-S / SM-POWER) / 3
+027900         PERFORM 6000-CHECK-CONVERGE THRU 6000-EXIT
+028000     END-IF.
+028100*
+028200 4100-EXIT.
+028300     EXIT.
+028400*
+028500*--------------------------------------------------------------*
+028600*  5000-PROCESS-NTH - GENERAL NTH ROOT BY NEWTON'S METHOD:      *
+028700*  R(N+1) = ((K-1) * R(N) + S / R(N) ** (K-1)) / K, WHERE K IS  *
+028800*  THE ROOT DEGREE ENTERED BY THE OPERATOR.                     *
+028900*--------------------------------------------------------------*
+029000 5000-PROCESS-NTH.
+029100*
+029200     DISPLAY 'ENTER ROOT DEGREE (2-99): ' WITH NO ADVANCING
+029300     ACCEPT SM-N
+029400*
+029500     IF SM-N LESS THAN 2
+029600         DISPLAY 'INVALID ROOT DEGREE'
+029700         GO TO 5000-EXIT
+029800     END-IF
+029900*
+030000     SET SM-RC-OK TO TRUE
+030100     COMPUTE SM-N-MINUS-1 = SM-N - 1
+030200     COMPUTE SM-R = SM-S / SM-N
+030300     SET SM-NOT-CONVERGED TO TRUE
+030400     MOVE ZERO TO SM-ITER-COUNT
+030500*
+030600     PERFORM 5100-ITERATE-NTH THRU 5100-EXIT
+030700         VARYING SM-X FROM 1 BY 1
+030800         UNTIL SM-X GREATER THAN SM-MAX-ITER
+030900            OR SM-CONVERGED
+031000*
+031100     IF SM-CONVERGED
+031200         DISPLAY 'NTH ROOT = ' SM-R
+031300         PERFORM 8000-WRITE-LOG THRU 8000-EXIT
+031400     ELSE
+031500         IF SM-RC-OVERFLOW
+031600             DISPLAY 'ESTIMATE UNDERFLOWED TO ZERO - CANNOT '
+031700                 'CONTINUE THE ITERATION'
+031800         ELSE
+031900             DISPLAY 'SQRTMENU DID NOT CONVERGE'
+032000         END-IF
+032100     END-IF.
+032200*
+032300 5000-EXIT.
+032400     EXIT.
+032500*
+032600 5100-ITERATE-NTH.
+032700*
+032800     ADD 1 TO SM-ITER-COUNT
+032900     MOVE SM-R TO SM-PRIOR-R
+033000     PERFORM 5200-RAISE-POWER THRU 5200-EXIT
+033100     PERFORM 6500-CHECK-POWER-ZERO THRU 6500-EXIT
+033200*
+033300     IF SM-RC-OVERFLOW
+033400         MOVE SM-MAX-ITER TO SM-X
+033500     ELSE
+033600         COMPUTE SM-R = (SM-N-MINUS-1 * SM-R + SM-S / SM-POWER)
+033700                 / SM-N
+033800         PERFORM 6000-CHECK-CONVERGE THRU 6000-EXIT
+033900     END-IF.
+034000*
+034100 5100-EXIT.
+034200     EXIT.
+034300*
+034400*--------------------------------------------------------------*
+034500*  5200-RAISE-POWER - RAISE THE PRIOR ESTIMATE TO THE POWER     *
+034600*  (K-1) BY REPEATED MULTIPLICATION - GNUCOBOL HAS NO ** VERB   *
+034700*  FOR A VARIABLE EXPONENT IN THIS DIALECT.  USES ITS OWN       *
+034800*  SM-POWER-X COUNTER, DISTINCT FROM THE OUTER LOOP'S SM-X, SO  *
+034900*  THE TWO PERFORM VARYING LOOPS DO NOT STEP ON EACH OTHER.     *
+035000*--------------------------------------------------------------*
+035100 5200-RAISE-POWER.
+035200*
+035300     MOVE 1 TO SM-POWER
+035400     PERFORM 5210-MULTIPLY-ONE THRU 5210-EXIT
+035500         VARYING SM-POWER-X FROM 1 BY 1
+035600         UNTIL SM-POWER-X GREATER THAN SM-N-MINUS-1.
+035700*
+035800 5200-EXIT.
+035900     EXIT.
+036000*
+036100 5210-MULTIPLY-ONE.
+036200*
+036300     COMPUTE SM-POWER = SM-POWER * SM-PRIOR-R.
+036400*
+036500 5210-EXIT.
+036600     EXIT.
+036700*
+036800*--------------------------------------------------------------*
+036900*  6000-CHECK-CONVERGE - COMMON CONVERGENCE TEST USED BY BOTH   *
+037000*  THE CUBE-ROOT AND NTH-ROOT ITERATIONS.                       *
+037100*--------------------------------------------------------------*
+037200 6000-CHECK-CONVERGE.
+037300*
+037400     COMPUTE SM-DELTA = SM-R - SM-PRIOR-R
+037500*
+037600     IF SM-DELTA LESS THAN ZERO
+037700         COMPUTE SM-DELTA = ZERO - SM-DELTA
+037800     END-IF
+037900*
+038000     IF SM-DELTA LESS THAN SM-TOLERANCE
+038100         SET SM-CONVERGED TO TRUE
+038200     END-IF.
+038300*
+038400 6000-EXIT.
+038500     EXIT.
+038600*
+038700*--------------------------------------------------------------*
+038800*  6500-CHECK-POWER-ZERO - A RAISED POWER CAN UNDERFLOW TO      *
+038900*  ZERO IN THIS FIELD'S PRECISION WHEN THE ROOT DEGREE IS       *
+039000*  LARGE OR THE PRIOR ESTIMATE IS SMALL.  CATCH IT HERE, BEFORE *
+039100*  THE CALLER DIVIDES BY IT, RATHER THAN LETTING AN UNCHECKED   *
+039200*  DIVIDE BY ZERO LEAVE THE ESTIMATE UNCHANGED AND BE MISREAD   *
+039300*  AS CONVERGENCE.                                              *
+039400*--------------------------------------------------------------*
+039500 6500-CHECK-POWER-ZERO.
+039600*
+039700     IF SM-POWER EQUAL ZERO
+039800         SET SM-RC-OVERFLOW TO TRUE
+039900     END-IF.
+040000*
+040100 6500-EXIT.
+040200     EXIT.
+040300*
+040400*--------------------------------------------------------------*
+040500*  8000-WRITE-LOG - APPEND ONE AUDIT RECORD FOR A SUCCESSFUL    *
+040600*  INTERACTIVE CALCULATION, THE SAME WAY SQRTBAT LOGS EVERY     *
+040700*  BATCH CALCULATION.                                           *
+040800*--------------------------------------------------------------*
+040900 8000-WRITE-LOG.
+041000*
+041100     ACCEPT SQRTLOG-DATE FROM DATE YYYYMMDD
+041200     ACCEPT SQRTLOG-TIME FROM TIME
+041300     MOVE SM-S TO SQRTLOG-S
+041400     MOVE SM-R TO SQRTLOG-R
+041500     MOVE SM-ITER-COUNT TO SQRTLOG-ITER
+041600     WRITE SQRTLOG-RECORD.
+041700*
+041800 8000-EXIT.
+041900     EXIT.
+042000*
+042100 9999-TERMINATE.
+042200     CLOSE SQRTLOG-FILE
+042300     STOP RUN.
