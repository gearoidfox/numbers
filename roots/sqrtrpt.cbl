@@ -0,0 +1,364 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. SQRTRPT.
+000300 AUTHOR. D OKAFOR.
+000400 INSTALLATION. APPLICATIONS DEVELOPMENT.
+000500 DATE-WRITTEN. 09/08/2026.
+000600 DATE-COMPILED.
+000700*
+000800*--------------------------------------------------------------*
+000900*  SQRTRPT                                                      *
+001000*  PRINTED RECONCILIATION REPORT FOR A BATCH OF SQRTBAT         *
+001100*  RESULTS.  READS SQRTOUT (S, R, ITERATION COUNT) AND PRINTS   *
+001200*  ONE DETAIL LINE PER RECORD SHOWING THE RESIDUAL R*R - S,     *
+001300*  FLAGGING ANY ROW WHOSE RESIDUAL EXCEEDS TOLERANCE.  A        *
+001400*  SECOND PASS OVER SQRTOUT LISTS JUST THE FLAGGED ROWS IN AN   *
+001500*  EXCEPTIONS SECTION SO QA CAN REVIEW ONE REPORT INSTEAD OF    *
+001600*  RE-KEYING SAMPLE VALUES BY HAND.                             *
+001700*--------------------------------------------------------------*
+001800*
+001900*--------------------------------------------------------------*
+002000*  MODIFICATION HISTORY                                        *
+002100*  ----------------------------------------------------------  *
+002200*  09/08/2026  DOK  ORIGINAL PROGRAM.                           *
+002300*  09/08/2026  DOK  WIDENED RP-FLAG-TEXT TO X(22) - IT WAS       *
+002400*                   TRUNCATING THE EXCEPTION MARKER BY ONE       *
+002500*                   CHARACTER.                                  *
+002600*  09/08/2026  DOK  NOW READS THE SAME OPTIONAL SQRTCTL CARD     *
+002700*                   SQRTBAT DOES SO THE TOLERANCE USED HERE      *
+002800*                   MATCHES THE TOLERANCE THE RUN WAS ACTUALLY   *
+002900*                   JUDGED AGAINST.  ALSO PAGINATES THE          *
+003000*                   EXCEPTIONS SECTION THE SAME WAY THE DETAIL   *
+003100*                   SECTION ALREADY DOES.                       *
+003200*--------------------------------------------------------------*
+003300*
+003400 ENVIRONMENT DIVISION.
+003500 INPUT-OUTPUT SECTION.
+003600 FILE-CONTROL.
+003700*
+003800     SELECT SQRTOUT-FILE ASSIGN TO SQRTOUT
+003900         ORGANIZATION IS SEQUENTIAL.
+004000*
+004100     SELECT SQRTRPT-FILE ASSIGN TO SQRTRPT
+004200         ORGANIZATION IS SEQUENTIAL.
+004300*
+004400     SELECT SQRTCTL-FILE ASSIGN TO SQRTCTL
+004500         ORGANIZATION IS SEQUENTIAL
+004600         FILE STATUS IS RP-CTL-STATUS.
+004700*
+004800 DATA DIVISION.
+004900 FILE SECTION.
+005000*
+005100 FD  SQRTOUT-FILE
+005200     RECORDING MODE IS F.
+005300 01  SQRTOUT-RECORD.
+005400     05  SQRTOUT-S              PIC S9(8)V9(09).
+005500     05  SQRTOUT-R              PIC S9(8)V9(09).
+005600     05  SQRTOUT-ITER           PIC 9(4).
+005700*
+005800 FD  SQRTRPT-FILE
+005900     RECORDING MODE IS F.
+006000 01  SQRTRPT-RECORD              PIC X(80).
+006100*
+006200 FD  SQRTCTL-FILE
+006300     RECORDING MODE IS F.
+006400 01  SQRTCTL-RECORD.
+006500     05  SQRTCTL-TOLERANCE      PIC S9(8)V9(09).
+006600     05  SQRTCTL-MAX-ITER       PIC 9(4).
+006700*
+006800 WORKING-STORAGE SECTION.
+006900*
+007000 01  RP-PRINT-LINE               PIC X(80).
+007100*
+007200 77  RP-RESIDUAL                PIC S9(8)V9(09) USAGE COMP.
+007300 77  RP-RSQ                     PIC S9(8)V9(09) USAGE COMP.
+007400 77  RP-TOLERANCE                PIC S9(8)V9(09) USAGE COMP
+007500                              VALUE 0.000100000.
+007600*
+007700 77  RP-CTL-STATUS                PIC X(02) VALUE '00'.
+007800     88  RP-CTL-STATUS-OK                   VALUE '00'.
+007900*
+008000 77  RP-PAGE-COUNT               PIC 9(4) USAGE COMP VALUE ZERO.
+008100 77  RP-LINE-COUNT               PIC 9(2) USAGE COMP VALUE ZERO.
+008200 77  RP-LINES-PER-PAGE           PIC 9(2) USAGE COMP VALUE 50.
+008300 77  RP-RECORD-COUNT             PIC 9(6) USAGE COMP VALUE ZERO.
+008400 77  RP-EXCEPTION-COUNT          PIC 9(6) USAGE COMP VALUE ZERO.
+008500*
+008600 77  RP-DET-S-ED                 PIC -9(8).9(9).
+008700 77  RP-DET-R-ED                 PIC -9(8).9(9).
+008800 77  RP-DET-RESID-ED             PIC -9(8).9(9).
+008900 77  RP-DET-ITER-ED              PIC ZZZ9.
+009000 77  RP-HDG-PAGE-ED              PIC ZZZ9.
+009100 77  RP-TOTAL-ED                 PIC ZZZZZ9.
+009200 77  RP-EXC-TOTAL-ED             PIC ZZZZZ9.
+009300*
+009400 77  RP-FLAG-TEXT                PIC X(22) VALUE SPACES.
+009500*
+009600 77  RP-SQRTOUT-EOF-SW           PIC X(01) VALUE 'N'.
+009700     88  RP-SQRTOUT-EOF                   VALUE 'Y'.
+009800     88  RP-SQRTOUT-NOT-EOF               VALUE 'N'.
+009900*
+010000 PROCEDURE DIVISION.
+010100*
+010200 0000-MAINLINE.
+010300*
+010400     PERFORM 1100-READ-CONTROL-CARD THRU 1100-EXIT
+010500*
+010600     OPEN OUTPUT SQRTRPT-FILE
+010700*
+010800     PERFORM 1000-PRINT-HEADINGS THRU 1000-EXIT
+010900*
+011000     OPEN INPUT SQRTOUT-FILE
+011100     PERFORM 3900-READ-SQRTOUT THRU 3900-EXIT
+011200     PERFORM 2000-PROCESS-DETAIL THRU 2000-EXIT
+011300         UNTIL RP-SQRTOUT-EOF
+011400     CLOSE SQRTOUT-FILE
+011500*
+011600     IF RP-EXCEPTION-COUNT GREATER THAN ZERO
+011700         PERFORM 7000-PRINT-EXCEPTIONS THRU 7000-EXIT
+011800     END-IF
+011900*
+012000     PERFORM 4000-PRINT-TOTALS THRU 4000-EXIT
+012100*
+012200     CLOSE SQRTRPT-FILE
+012300*
+012400     GO TO 9999-TERMINATE.
+012500*
+012600*--------------------------------------------------------------*
+012700*  1100-READ-CONTROL-CARD - AN OPTIONAL SQRTCTL CARD MAY HAVE   *
+012800*  LOOSENED OR TIGHTENED THE TOLERANCE SQRTBAT USED TO PRODUCE   *
+012900*  THE SQRTOUT BEING RECONCILED.  READ THE SAME CARD HERE SO    *
+013000*  THE PASS/FAIL CHECK BELOW MATCHES THE TOLERANCE THE RUN WAS   *
+013100*  ACTUALLY JUDGED AGAINST, RATHER THAN A FIXED CONSTANT THAT    *
+013200*  MAY HAVE NOTHING TO DO WITH IT.  IF SQRTCTL IS NOT PRESENT,   *
+013300*  THE DEFAULT TOLERANCE SET UP ABOVE STANDS.                    *
+013400*--------------------------------------------------------------*
+013500 1100-READ-CONTROL-CARD.
+013600*
+013700     OPEN INPUT SQRTCTL-FILE
+013800*
+013900     IF RP-CTL-STATUS-OK
+014000         READ SQRTCTL-FILE
+014100             AT END
+014200                 CONTINUE
+014300         END-READ
+014400         IF RP-CTL-STATUS-OK
+014500             IF SQRTCTL-TOLERANCE NOT EQUAL ZERO
+014600                 MOVE SQRTCTL-TOLERANCE TO RP-TOLERANCE
+014700             END-IF
+014800         END-IF
+014900         CLOSE SQRTCTL-FILE
+015000     END-IF.
+015100*
+015200 1100-EXIT.
+015300     EXIT.
+015400*
+015500*--------------------------------------------------------------*
+015600*  1000-PRINT-HEADINGS - PAGE HEADING AND COLUMN HEADING.      *
+015700*  CALLED AGAIN WHENEVER THE DETAIL SECTION FILLS A PAGE.       *
+015800*--------------------------------------------------------------*
+015900 1000-PRINT-HEADINGS.
+016000*
+016100     ADD 1 TO RP-PAGE-COUNT
+016200     MOVE RP-PAGE-COUNT TO RP-HDG-PAGE-ED
+016300*
+016400     MOVE SPACES TO RP-PRINT-LINE
+016500     STRING '          SQUARE ROOT RECONCILIATION REPORT'
+016600         '          PAGE ' RP-HDG-PAGE-ED
+016700         DELIMITED BY SIZE INTO RP-PRINT-LINE
+016800     WRITE SQRTRPT-RECORD FROM RP-PRINT-LINE AFTER ADVANCING PAGE
+016900*
+017000     MOVE SPACES TO RP-PRINT-LINE
+017100     WRITE SQRTRPT-RECORD FROM RP-PRINT-LINE
+017200         AFTER ADVANCING 1 LINE
+017300*
+017400     MOVE '     INPUT (S)          ROOT (R)          ITER'
+017500         TO RP-PRINT-LINE
+017600     WRITE SQRTRPT-RECORD FROM RP-PRINT-LINE
+017700         AFTER ADVANCING 1 LINE
+017800*
+017900     MOVE '        RESIDUAL (R*R - S)' TO RP-PRINT-LINE
+018000     WRITE SQRTRPT-RECORD FROM RP-PRINT-LINE
+018100         AFTER ADVANCING 1 LINE
+018200*
+018300     MOVE SPACES TO RP-PRINT-LINE
+018400     WRITE SQRTRPT-RECORD FROM RP-PRINT-LINE
+018500         AFTER ADVANCING 1 LINE
+018600*
+018700     MOVE ZERO TO RP-LINE-COUNT.
+018800*
+018900 1000-EXIT.
+019000     EXIT.
+019100*
+019200*--------------------------------------------------------------*
+019300*  2000-PROCESS-DETAIL - ONE DETAIL LINE PER SQRTOUT RECORD,    *
+019400*  WITH A PAGE BREAK WHEN THE CURRENT PAGE IS FULL.              *
+019500*--------------------------------------------------------------*
+019600 2000-PROCESS-DETAIL.
+019700*
+019800     ADD 1 TO RP-RECORD-COUNT
+019900*
+020000     IF RP-LINE-COUNT NOT LESS THAN RP-LINES-PER-PAGE
+020100         PERFORM 1000-PRINT-HEADINGS THRU 1000-EXIT
+020200     END-IF
+020300*
+020400     PERFORM 2500-COMPUTE-RESIDUAL THRU 2500-EXIT
+020500*
+020600     MOVE SPACES TO RP-FLAG-TEXT
+020700     IF RP-RESIDUAL GREATER THAN RP-TOLERANCE
+020800         ADD 1 TO RP-EXCEPTION-COUNT
+020900         MOVE '*** EXCEEDS TOLERANCE' TO RP-FLAG-TEXT
+021000     END-IF
+021100*
+021200     MOVE SQRTOUT-S TO RP-DET-S-ED
+021300     MOVE SQRTOUT-R TO RP-DET-R-ED
+021400     MOVE SQRTOUT-ITER TO RP-DET-ITER-ED
+021500     MOVE SPACES TO RP-PRINT-LINE
+021600     STRING '  ' RP-DET-S-ED '  ' RP-DET-R-ED '  ' RP-DET-ITER-ED
+021700         '  ' RP-FLAG-TEXT
+021800         DELIMITED BY SIZE INTO RP-PRINT-LINE
+021900     WRITE SQRTRPT-RECORD FROM RP-PRINT-LINE
+022000         AFTER ADVANCING 1 LINE
+022100     ADD 1 TO RP-LINE-COUNT
+022200*
+022300     PERFORM 3900-READ-SQRTOUT THRU 3900-EXIT.
+022400*
+022500 2000-EXIT.
+022600     EXIT.
+022700*
+022800*--------------------------------------------------------------*
+022900*  2500-COMPUTE-RESIDUAL - RP-RESIDUAL = ABS(R*R - S).          *
+023000*--------------------------------------------------------------*
+023100 2500-COMPUTE-RESIDUAL.
+023200*
+023300     COMPUTE RP-RSQ = SQRTOUT-R * SQRTOUT-R
+023400     COMPUTE RP-RESIDUAL = RP-RSQ - SQRTOUT-S
+023500*
+023600     IF RP-RESIDUAL LESS THAN ZERO
+023700         COMPUTE RP-RESIDUAL = ZERO - RP-RESIDUAL
+023800     END-IF.
+023900*
+024000 2500-EXIT.
+024100     EXIT.
+024200*
+024300 3900-READ-SQRTOUT.
+024400*
+024500     READ SQRTOUT-FILE
+024600         AT END
+024700             SET RP-SQRTOUT-EOF TO TRUE
+024800     END-READ.
+024900*
+025000 3900-EXIT.
+025100     EXIT.
+025200*
+025300*--------------------------------------------------------------*
+025400*  4000-PRINT-TOTALS - RECORD COUNT AND EXCEPTION COUNT.        *
+025500*--------------------------------------------------------------*
+025600 4000-PRINT-TOTALS.
+025700*
+025800     MOVE SPACES TO RP-PRINT-LINE
+025900     WRITE SQRTRPT-RECORD FROM RP-PRINT-LINE
+026000         AFTER ADVANCING 2 LINES
+026100*
+026200     MOVE RP-RECORD-COUNT TO RP-TOTAL-ED
+026300     MOVE SPACES TO RP-PRINT-LINE
+026400     STRING 'RECORDS PROCESSED. . . . . ' RP-TOTAL-ED
+026500         DELIMITED BY SIZE INTO RP-PRINT-LINE
+026600     WRITE SQRTRPT-RECORD FROM RP-PRINT-LINE
+026700         AFTER ADVANCING 1 LINE
+026800*
+026900     MOVE RP-EXCEPTION-COUNT TO RP-EXC-TOTAL-ED
+027000     MOVE SPACES TO RP-PRINT-LINE
+027100     STRING 'EXCEPTIONS FLAGGED. . . . . ' RP-EXC-TOTAL-ED
+027200         DELIMITED BY SIZE INTO RP-PRINT-LINE
+027300     WRITE SQRTRPT-RECORD FROM RP-PRINT-LINE
+027400         AFTER ADVANCING 1 LINE
+027500*
+027600     IF RP-EXCEPTION-COUNT EQUAL ZERO
+027700         MOVE '   NO EXCEPTIONS - ALL RESULTS WITHIN TOLERANCE'
+027800             TO RP-PRINT-LINE
+027900         WRITE SQRTRPT-RECORD FROM RP-PRINT-LINE
+028000             AFTER ADVANCING 1 LINE
+028100     END-IF.
+028200*
+028300 4000-EXIT.
+028400     EXIT.
+028500*
+028600*--------------------------------------------------------------*
+028700*  7000-PRINT-EXCEPTIONS - SECOND PASS OVER SQRTOUT, LISTING    *
+028800*  ONLY THE ROWS THAT FAILED THE TOLERANCE CHECK.                *
+028900*--------------------------------------------------------------*
+029000 7000-PRINT-EXCEPTIONS.
+029100*
+029200     OPEN INPUT SQRTOUT-FILE
+029300     PERFORM 7100-PRINT-EXCEPTIONS-HEADING THRU 7100-EXIT
+029400*
+029500     SET RP-SQRTOUT-NOT-EOF TO TRUE
+029600     PERFORM 3900-READ-SQRTOUT THRU 3900-EXIT
+029700     PERFORM 7200-CHECK-AND-PRINT THRU 7200-EXIT
+029800         UNTIL RP-SQRTOUT-EOF
+029900*
+030000     CLOSE SQRTOUT-FILE.
+030100*
+030200 7000-EXIT.
+030300     EXIT.
+030400*
+030500 7100-PRINT-EXCEPTIONS-HEADING.
+030600*
+030700     MOVE SPACES TO RP-PRINT-LINE
+030800     WRITE SQRTRPT-RECORD FROM RP-PRINT-LINE AFTER ADVANCING PAGE
+030900*
+031000     MOVE '          EXCEPTIONS SECTION - OUTSIDE TOLERANCE'
+031100         TO RP-PRINT-LINE
+031200     WRITE SQRTRPT-RECORD FROM RP-PRINT-LINE
+031300         AFTER ADVANCING 1 LINE
+031400*
+031500     MOVE SPACES TO RP-PRINT-LINE
+031600     WRITE SQRTRPT-RECORD FROM RP-PRINT-LINE
+031700         AFTER ADVANCING 1 LINE
+031800*
+031900     MOVE '     INPUT (S)          ROOT (R)          ITER'
+032000         TO RP-PRINT-LINE
+032100     WRITE SQRTRPT-RECORD FROM RP-PRINT-LINE
+032200         AFTER ADVANCING 1 LINE
+032300*
+032400     MOVE SPACES TO RP-PRINT-LINE
+032500     WRITE SQRTRPT-RECORD FROM RP-PRINT-LINE
+032600         AFTER ADVANCING 1 LINE
+032700*
+032800     MOVE ZERO TO RP-LINE-COUNT.
+032900*
+033000 7100-EXIT.
+033100     EXIT.
+033200*
+033300*--------------------------------------------------------------*
+033400*  7200-CHECK-AND-PRINT - PRINT ONE EXCEPTION ROW, WITH A PAGE   *
+033500*  BREAK WHEN THE CURRENT PAGE IS FULL, THE SAME WAY 2000-       *
+033600*  PROCESS-DETAIL PAGINATES THE DETAIL SECTION.                 *
+033700*--------------------------------------------------------------*
+033800 7200-CHECK-AND-PRINT.
+033900*
+034000     PERFORM 2500-COMPUTE-RESIDUAL THRU 2500-EXIT
+034100*
+034200     IF RP-RESIDUAL GREATER THAN RP-TOLERANCE
+034300         IF RP-LINE-COUNT NOT LESS THAN RP-LINES-PER-PAGE
+034400             PERFORM 7100-PRINT-EXCEPTIONS-HEADING THRU 7100-EXIT
+034500         END-IF
+034600         MOVE SQRTOUT-S TO RP-DET-S-ED
+034700         MOVE SQRTOUT-R TO RP-DET-R-ED
+034800         MOVE SQRTOUT-ITER TO RP-DET-ITER-ED
+034900         MOVE SPACES TO RP-PRINT-LINE
+035000         STRING '  ' RP-DET-S-ED '  ' RP-DET-R-ED '  '
+035100             RP-DET-ITER-ED
+035200             DELIMITED BY SIZE INTO RP-PRINT-LINE
+035300         WRITE SQRTRPT-RECORD FROM RP-PRINT-LINE
+035400             AFTER ADVANCING 1 LINE
+035500         ADD 1 TO RP-LINE-COUNT
+035600     END-IF
+035700*
+035800     PERFORM 3900-READ-SQRTOUT THRU 3900-EXIT.
+035900*
+036000 7200-EXIT.
+036100     EXIT.
+036200*
+036300 9999-TERMINATE.
+036400     STOP RUN.
