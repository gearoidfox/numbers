@@ -1,24 +1,185 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. SQRT.
-      * Calculate square roots of using the Babylonian algorithm,
-      * aka Heron's method.
-      * Starting with an estimate r0 for the root of s,
-      * iteratively improve the estimate using the formula:
-      * r(n+1) = (r(n) + s/r(n)) / 2
-
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-       01 R  PIC S9(3)V9(15) USAGE IS COMPUTATIONAL.
-       01 S  PIC S9(3)V9(15) USAGE IS COMPUTATIONAL.
-       01 X  PIC 99 USAGE IS COMPUTATIONAL.
-
-       PROCEDURE DIVISION.
-       SQRT.
-           DISPLAY "Enter square: " WITH NO ADVANCING END-DISPLAY
-           ACCEPT S END-ACCEPT.
-           COMPUTE R = S / 2 END-COMPUTE
-           PERFORM VARYING X FROM 0 BY 1 UNTIL X > 25 
-                   COMPUTE R = (R + S / R) / 2 END-COMPUTE
-           END-PERFORM
-           DISPLAY "sqrt(", S, ") = ", R END-DISPLAY.
-           STOP RUN.
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. SQRT.
+000300 AUTHOR. D OKAFOR.
+000400 INSTALLATION. APPLICATIONS DEVELOPMENT.
+000500 DATE-WRITTEN. 01/04/1998.
+000600 DATE-COMPILED.
+000700*
+000800*--------------------------------------------------------------*
+000900*  SQRT                                                         *
+001000*  CALLABLE SUBPROGRAM - SQUARE ROOT BY HERON'S METHOD          *
+001100*  (BABYLONIAN ITERATION).  GIVEN S, RETURNS R SUCH THAT        *
+001200*  R * R APPROXIMATES S TO WITHIN THE SUPPLIED TOLERANCE.       *
+001300*  R(N+1) = (R(N) + S/R(N)) / 2, STARTING FROM R(0) = S/2.      *
+001400*--------------------------------------------------------------*
+001500*
+001600*--------------------------------------------------------------*
+001700*  MODIFICATION HISTORY                                        *
+001800*  ----------------------------------------------------------  *
+001900*  01/04/1998  DOK  ORIGINAL PROGRAM - INTERACTIVE, FIXED       *
+002000*                   25 ITERATION LIMIT.                        *
+002100*  09/08/2026  DOK  ADDED BATCH MODE (SQRTIN/SQRTOUT).          *
+002200*  09/08/2026  DOK  ADDED EDIT OF S (REJECT ZERO/NEGATIVE).     *
+002300*  09/08/2026  DOK  CHANGED LOOP EXIT TO CONVERGENCE TEST.      *
+002400*  09/08/2026  DOK  WIDENED S/R AND ADDED A RANGE CHECK.        *
+002500*  09/08/2026  DOK  ADDED SQRTLOG AUDIT TRAIL.                  *
+002600*  09/08/2026  DOK  CONVERTED TO A CALLABLE SUBPROGRAM SO       *
+002700*                   OTHER BATCH PROGRAMS CAN CALL 'SQRT'        *
+002800*                   DIRECTLY INSTEAD OF RUNNING IT AS A         *
+002900*                   SEPARATE STEP.  THE OLD ACCEPT/DISPLAY      *
+003000*                   INTERACTIVE MODE AND THE SQRTIN/SQRTOUT/    *
+003100*                   SQRTERR/SQRTLOG BATCH HANDLING MOVE TO THE  *
+003200*                   NEW SQRTBAT DRIVER, WHICH CALLS THIS        *
+003300*                   ROUTINE ONCE PER INPUT RECORD.  CALLERS     *
+003400*                   GET AN EXPLICIT RETURN CODE RATHER THAN A   *
+003500*                   DISPLAYED MESSAGE SO THIS ROUTINE CAN BE    *
+003600*                   USED MID-STREAM IN ANOTHER JOB.             *
+003700*--------------------------------------------------------------*
+003800*
+003900 DATA DIVISION.
+004000 WORKING-STORAGE SECTION.
+004100*
+004200 77  SR-WS-R                  PIC S9(8)V9(09) USAGE COMP.
+004300 77  SR-WS-PRIOR-R            PIC S9(8)V9(09) USAGE COMP.
+004400 77  SR-WS-DELTA              PIC S9(8)V9(09) USAGE COMP.
+004500 77  SR-WS-TOLERANCE          PIC S9(8)V9(09) USAGE COMP.
+004600 77  SR-WS-MAX-ITER           PIC 9(4)        USAGE COMP.
+004700 77  SR-WS-X                  PIC 9(4)        USAGE COMP.
+004800 77  SR-WS-ITER-COUNT         PIC 9(4)        USAGE COMP.
+004900*
+005000 77  SR-WS-DEFAULT-TOLER      PIC S9(8)V9(09) USAGE COMP
+005100                              VALUE 0.000000001.
+005200 77  SR-WS-DEFAULT-MAX-ITER   PIC 9(4)        USAGE COMP VALUE 25.
+005300 77  SR-WS-MAX-S-ALLOWED      PIC S9(8)V9(09) USAGE COMP
+005400                              VALUE 99999999.
+005500*
+005600 77  SR-WS-CONVERGE-SW        PIC X(01) VALUE 'N'.
+005700     88  SR-WS-CONVERGED                VALUE 'Y'.
+005800     88  SR-WS-NOT-CONVERGED            VALUE 'N'.
+005900*
+006000 LINKAGE SECTION.
+006100*
+006200 01  SR-S                     PIC S9(8)V9(09) USAGE COMP.
+006300 01  SR-R                     PIC S9(8)V9(09) USAGE COMP.
+006400 01  SR-TOLERANCE             PIC S9(8)V9(09) USAGE COMP.
+006500 01  SR-MAX-ITERATIONS        PIC 9(4)        USAGE COMP.
+006600 01  SR-ITERATIONS-USED       PIC 9(4)        USAGE COMP.
+006700 01  SR-RETURN-CODE           PIC 9(2)        USAGE COMP.
+006800     88  SR-RC-OK                       VALUE 0.
+006900     88  SR-RC-INVALID-INPUT            VALUE 1.
+007000     88  SR-RC-OVERFLOW                 VALUE 2.
+007100     88  SR-RC-NO-CONVERGE              VALUE 3.
+007200*
+007300 PROCEDURE DIVISION USING SR-S SR-R SR-TOLERANCE
+007400             SR-MAX-ITERATIONS SR-ITERATIONS-USED SR-RETURN-CODE.
+007500*
+007600 0000-MAINLINE.
+007700*
+007800     PERFORM 1000-INITIALIZE THRU 1000-EXIT
+007900*
+008000     PERFORM 2000-EDIT-INPUT THRU 2000-EXIT
+008100*
+008200     IF SR-RETURN-CODE NOT EQUAL ZERO
+008300         GO TO 0000-EXIT
+008400     END-IF
+008500*
+008600     PERFORM 3000-COMPUTE-ROOT THRU 3000-EXIT
+008700*
+008800     GO TO 0000-EXIT.
+008900*
+009000 0000-EXIT.
+009100     EXIT PROGRAM.
+009200*
+009300*--------------------------------------------------------------*
+009400*  1000-INITIALIZE - RESET WORKING STORAGE AND RESOLVE THE      *
+009500*  TOLERANCE/ITERATION-LIMIT DEFAULTS.  WORKING STORAGE MUST    *
+009600*  BE RESET EXPLICITLY BECAUSE THIS SUBPROGRAM IS CALLED        *
+009700*  REPEATEDLY FROM A BATCH LOOP AND IS NOT CANCELLED BETWEEN    *
+009800*  CALLS.                                                       *
+009900*--------------------------------------------------------------*
+010000 1000-INITIALIZE.
+010100*
+010200     MOVE ZERO TO SR-RETURN-CODE
+010300     MOVE ZERO TO SR-ITERATIONS-USED
+010400     MOVE ZERO TO SR-WS-R
+010500     MOVE ZERO TO SR-WS-PRIOR-R
+010600     MOVE ZERO TO SR-WS-DELTA
+010700     MOVE ZERO TO SR-WS-X
+010800     MOVE ZERO TO SR-WS-ITER-COUNT
+010900     SET SR-WS-NOT-CONVERGED TO TRUE
+011000*
+011100     IF SR-TOLERANCE EQUAL ZERO
+011200         MOVE SR-WS-DEFAULT-TOLER TO SR-WS-TOLERANCE
+011300     ELSE
+011400         MOVE SR-TOLERANCE TO SR-WS-TOLERANCE
+011500     END-IF
+011600*
+011700     IF SR-MAX-ITERATIONS EQUAL ZERO
+011800         MOVE SR-WS-DEFAULT-MAX-ITER TO SR-WS-MAX-ITER
+011900     ELSE
+012000         MOVE SR-MAX-ITERATIONS TO SR-WS-MAX-ITER
+012100     END-IF.
+012200*
+012300 1000-EXIT.
+012400     EXIT.
+012500*
+012600*--------------------------------------------------------------*
+012700*  2000-EDIT-INPUT - REJECT S <= 0 AND S OUT OF RANGE BEFORE    *
+012800*  THE ITERATION LOOP IS EVER ENTERED.                          *
+012900*--------------------------------------------------------------*
+013000 2000-EDIT-INPUT.
+013100*
+013200     IF SR-S NOT GREATER THAN ZERO
+013300         SET SR-RC-INVALID-INPUT TO TRUE
+013400         GO TO 2000-EXIT
+013500     END-IF
+013600*
+013700     IF SR-S GREATER THAN SR-WS-MAX-S-ALLOWED
+013800         SET SR-RC-OVERFLOW TO TRUE
+013900         GO TO 2000-EXIT
+014000     END-IF.
+014100*
+014200 2000-EXIT.
+014300     EXIT.
+014400*
+014500*--------------------------------------------------------------*
+014600*  3000-COMPUTE-ROOT - HERON'S METHOD, EXITING AS SOON AS       *
+014700*  SUCCESSIVE ESTIMATES CONVERGE TO WITHIN SR-WS-TOLERANCE      *
+014800*  RATHER THAN ALWAYS RUNNING THE FULL ITERATION LIMIT.         *
+014900*--------------------------------------------------------------*
+015000 3000-COMPUTE-ROOT.
+015100*
+015200     COMPUTE SR-WS-R = SR-S / 2
+015300*
+015400     PERFORM 3100-ITERATE THRU 3100-EXIT
+015500         VARYING SR-WS-X FROM 1 BY 1
+015600         UNTIL SR-WS-X GREATER THAN SR-WS-MAX-ITER
+015700            OR SR-WS-CONVERGED
+015800*
+015900     MOVE SR-WS-R TO SR-R
+016000     MOVE SR-WS-ITER-COUNT TO SR-ITERATIONS-USED
+016100*
+016200     IF SR-WS-NOT-CONVERGED
+016300         SET SR-RC-NO-CONVERGE TO TRUE
+016400     END-IF.
+016500*
+016600 3000-EXIT.
+016700     EXIT.
+016800*
+016900 3100-ITERATE.
+017000*
+017100     ADD 1 TO SR-WS-ITER-COUNT
+017200     MOVE SR-WS-R TO SR-WS-PRIOR-R
+017300     COMPUTE SR-WS-R = (SR-WS-R + SR-S / SR-WS-R) / 2
+017400     COMPUTE SR-WS-DELTA = SR-WS-R - SR-WS-PRIOR-R
+017500*
+017600     IF SR-WS-DELTA LESS THAN ZERO
+017700         COMPUTE SR-WS-DELTA = ZERO - SR-WS-DELTA
+017800     END-IF
+017900*
+018000     IF SR-WS-DELTA LESS THAN SR-WS-TOLERANCE
+018100         SET SR-WS-CONVERGED TO TRUE
+018200     END-IF.
+018300*
+018400 3100-EXIT.
+018500     EXIT.
