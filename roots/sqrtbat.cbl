@@ -0,0 +1,453 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. SQRTBAT.
+000300 AUTHOR. D OKAFOR.
+000400 INSTALLATION. APPLICATIONS DEVELOPMENT.
+000500 DATE-WRITTEN. 09/08/2026.
+000600 DATE-COMPILED.
+000700*
+000800*--------------------------------------------------------------*
+000900*  SQRTBAT                                                      *
+001000*  BATCH DRIVER FOR THE SQRT SUBPROGRAM.  READS A SEQUENTIAL    *
+001100*  FILE OF S VALUES (SQRTIN), CALLS 'SQRT' ONCE PER RECORD,     *
+001200*  AND WRITES THE RESULT TO SQRTOUT (OR TO SQRTERR IF SQRT      *
+001300*  REJECTS THE RECORD).  EVERY CALCULATION IS ALSO APPENDED     *
+001400*  TO SQRTLOG FOR LATER AUDIT.  THIS PROGRAM REPLACES THE       *
+001500*  BATCH HANDLING THAT USED TO LIVE DIRECTLY INSIDE SQRT.       *
+001600*--------------------------------------------------------------*
+001700*
+001800*--------------------------------------------------------------*
+001900*  MODIFICATION HISTORY                                        *
+002000*  ----------------------------------------------------------  *
+002100*  09/08/2026  DOK  ORIGINAL PROGRAM.  SQRT WAS SPLIT INTO A    *
+002200*                   CALLABLE SUBPROGRAM SO OTHER JOBS COULD     *
+002300*                   CALL 'SQRT' DIRECTLY; THIS DRIVER TAKES     *
+002400*                   OVER THE SQRTIN/SQRTOUT/SQRTERR/SQRTLOG     *
+002500*                   BATCH ROLE SQRT HAD GROWN OVER THE LAST     *
+002600*                   FEW MAINTENANCE PASSES.                     *
+002700*  09/08/2026  DOK  READS AN OPTIONAL SQRTCTL CONTROL CARD AT   *
+002800*                   START-OF-RUN TO OVERRIDE THE TOLERANCE AND  *
+002900*                   ITERATION LIMIT FOR THIS RUN.               *
+003000*  09/08/2026  DOK  ADDED CHECKPOINT/RESTART: A CHECKPOINT IS   *
+003100*                   WRITTEN AFTER EVERY INPUT RECORD SO A RUN   *
+003200*                   THAT ABENDS PARTWAY THROUGH A LARGE SQRTIN  *
+003300*                   FILE CAN RESUME FROM THE LAST RECORD        *
+003400*                   PROCESSED INSTEAD OF REPROCESSING FROM      *
+003500*                   RECORD ONE.  A CHECKPOINT PER RECORD AVOIDS *
+003600*                   RE-WRITING SQRTOUT/SQRTERR/SQRTLOG ROWS     *
+003700*                   THAT A BATCHED CHECKPOINT WOULD REPLAY AND  *
+003800*                   DUPLICATE ON RESTART.                       *
+003900*  09/08/2026  DOK  GAVE SQRTOUT/SQRTERR A FILE STATUS AND THE  *
+004000*                   SAME CREATE-IF-MISSING FALLBACK SQRTLOG     *
+004100*                   ALREADY HAD, SO A RESTART WHOSE PRIOR-RUN    *
+004200*                   OUTPUT FILES ARE MISSING DOES NOT ABEND.    *
+004300*                   ALSO CHECK THE STATUS AFTER WRITING THE      *
+004400*                   CHECKPOINT RECORD SO A FAILED CHECKPOINT     *
+004500*                   WRITE IS REPORTED, NOT SWALLOWED.            *
+004600*  09/08/2026  DOK  ADDED AN OPTIONAL SQRTCTL CHECKPOINT        *
+004700*                   INTERVAL SO A RUN AGAINST A VERY LARGE       *
+004800*                   SQRTIN CAN CHECKPOINT EVERY N RECORDS        *
+004900*                   INSTEAD OF EVERY RECORD.  DEFAULTS TO 1      *
+005000*                   (EVERY RECORD) WHEN SQRTCTL IS ABSENT OR     *
+005100*                   LEAVES THE INTERVAL ZERO, SO A RUN WITH NO   *
+005200*                   OVERRIDE STILL CANNOT DUPLICATE SQRTOUT/     *
+005300*                   SQRTERR/SQRTLOG ROWS ON RESTART.  AN         *
+005400*                   OPERATOR WHO WIDENS THE INTERVAL IS          *
+005500*                   KNOWINGLY TRADING THAT GUARANTEE FOR FEWER   *
+005600*                   CHECKPOINT WRITES.                           *
+005700*--------------------------------------------------------------*
+005800*
+005900 ENVIRONMENT DIVISION.
+006000 INPUT-OUTPUT SECTION.
+006100 FILE-CONTROL.
+006200*
+006300     SELECT SQRTIN-FILE ASSIGN TO SQRTIN
+006400         ORGANIZATION IS SEQUENTIAL.
+006500*
+006600     SELECT SQRTOUT-FILE ASSIGN TO SQRTOUT
+006700         ORGANIZATION IS SEQUENTIAL
+006800         FILE STATUS IS SB-OUT-STATUS.
+006900*
+007000     SELECT SQRTERR-FILE ASSIGN TO SQRTERR
+007100         ORGANIZATION IS SEQUENTIAL
+007200         FILE STATUS IS SB-ERR-STATUS.
+007300*
+007400     SELECT SQRTLOG-FILE ASSIGN TO SQRTLOG
+007500         ORGANIZATION IS SEQUENTIAL
+007600         FILE STATUS IS SB-LOG-STATUS.
+007700*
+007800     SELECT SQRTCTL-FILE ASSIGN TO SQRTCTL
+007900         ORGANIZATION IS SEQUENTIAL
+008000         FILE STATUS IS SB-CTL-STATUS.
+008100*
+008200     SELECT SQRTCKP-FILE ASSIGN TO SQRTCKP
+008300         ORGANIZATION IS SEQUENTIAL
+008400         FILE STATUS IS SB-CKP-STATUS.
+008500*
+008600 DATA DIVISION.
+008700 FILE SECTION.
+008800*
+008900 FD  SQRTIN-FILE
+009000     RECORDING MODE IS F.
+009100 01  SQRTIN-RECORD.
+009200     05  SQRTIN-S              PIC S9(8)V9(09).
+009300*
+009400 FD  SQRTOUT-FILE
+009500     RECORDING MODE IS F.
+009600 01  SQRTOUT-RECORD.
+009700     05  SQRTOUT-S              PIC S9(8)V9(09).
+009800     05  SQRTOUT-R              PIC S9(8)V9(09).
+009900     05  SQRTOUT-ITER           PIC 9(4).
+010000*
+010100 FD  SQRTERR-FILE
+010200     RECORDING MODE IS F.
+010300 01  SQRTERR-RECORD.
+010400     05  SQRTERR-S              PIC S9(8)V9(09).
+010500     05  SQRTERR-MSG            PIC X(40).
+010600*
+010700 FD  SQRTLOG-FILE
+010800     RECORDING MODE IS F.
+010900 01  SQRTLOG-RECORD.
+011000     05  SQRTLOG-DATE           PIC 9(8).
+011100     05  SQRTLOG-TIME           PIC 9(8).
+011200     05  SQRTLOG-S              PIC S9(8)V9(09).
+011300     05  SQRTLOG-R              PIC S9(8)V9(09).
+011400     05  SQRTLOG-ITER           PIC 9(4).
+011500*
+011600 FD  SQRTCTL-FILE
+011700     RECORDING MODE IS F.
+011800 01  SQRTCTL-RECORD.
+011900     05  SQRTCTL-TOLERANCE      PIC S9(8)V9(09).
+012000     05  SQRTCTL-MAX-ITER       PIC 9(4).
+012100     05  SQRTCTL-CKP-INTERVAL   PIC 9(4).
+012200*
+012300 FD  SQRTCKP-FILE
+012400     RECORDING MODE IS F.
+012500 01  SQRTCKP-RECORD.
+012600     05  SQRTCKP-COUNT          PIC 9(8).
+012700*
+012800 WORKING-STORAGE SECTION.
+012900*
+013000 01  SB-S                      PIC S9(8)V9(09) USAGE COMP.
+013100 01  SB-R                      PIC S9(8)V9(09) USAGE COMP.
+013200 01  SB-TOLERANCE              PIC S9(8)V9(09) USAGE COMP
+013300                              VALUE ZERO.
+013400 01  SB-MAX-ITERATIONS         PIC 9(4)        USAGE COMP
+013500                              VALUE ZERO.
+013600 01  SB-ITERATIONS-USED        PIC 9(4)        USAGE COMP.
+013700 01  SB-RETURN-CODE            PIC 9(2)        USAGE COMP.
+013800     88  SB-RC-OK                        VALUE 0.
+013900     88  SB-RC-INVALID-INPUT             VALUE 1.
+014000     88  SB-RC-OVERFLOW                  VALUE 2.
+014100     88  SB-RC-NO-CONVERGE               VALUE 3.
+014200*
+014300 77  SB-SQRTIN-EOF-SW          PIC X(01) VALUE 'N'.
+014400     88  SB-SQRTIN-EOF                   VALUE 'Y'.
+014500     88  SB-SQRTIN-NOT-EOF                VALUE 'N'.
+014600*
+014700 77  SB-LOG-STATUS             PIC X(02) VALUE '00'.
+014800     88  SB-LOG-STATUS-NOT-FOUND          VALUE '35'.
+014900*
+015000 77  SB-OUT-STATUS             PIC X(02) VALUE '00'.
+015100     88  SB-OUT-STATUS-NOT-FOUND          VALUE '35'.
+015200*
+015300 77  SB-ERR-STATUS             PIC X(02) VALUE '00'.
+015400     88  SB-ERR-STATUS-NOT-FOUND          VALUE '35'.
+015500*
+015600 77  SB-CTL-STATUS             PIC X(02) VALUE '00'.
+015700     88  SB-CTL-STATUS-OK                 VALUE '00'.
+015800*
+015900 77  SB-CKP-STATUS             PIC X(02) VALUE '00'.
+016000     88  SB-CKP-STATUS-OK                 VALUE '00'.
+016100*
+016200 77  SB-RESTART-SW             PIC X(01) VALUE 'N'.
+016300     88  SB-RESTARTING                    VALUE 'Y'.
+016400     88  SB-NOT-RESTARTING                VALUE 'N'.
+016500*
+016600 77  SB-RESTART-COUNT          PIC 9(8)  USAGE COMP VALUE ZERO.
+016700 77  SB-PROCESSED-COUNT        PIC 9(8)  USAGE COMP VALUE ZERO.
+016800 77  SB-SKIP-COUNT             PIC 9(8)  USAGE COMP.
+016900*
+017000 77  SB-CKP-INTERVAL           PIC 9(4)  USAGE COMP VALUE 1.
+017100 77  SB-CKP-QUOTIENT           PIC 9(8)  USAGE COMP.
+017200 77  SB-CKP-REMAINDER          PIC 9(4)  USAGE COMP.
+017300*
+017400 PROCEDURE DIVISION.
+017500*
+017600 0000-MAINLINE.
+017700*
+017800     PERFORM 1200-READ-CONTROL-CARD THRU 1200-EXIT
+017900     PERFORM 1300-READ-CHECKPOINT THRU 1300-EXIT
+018000*
+018100     PERFORM 1500-OPEN-LOG THRU 1500-EXIT
+018200*
+018300     OPEN INPUT SQRTIN-FILE
+018400*
+018500     IF SB-RESTARTING
+018600         PERFORM 1600-OPEN-SQRTOUT THRU 1600-EXIT
+018700         PERFORM 1650-OPEN-SQRTERR THRU 1650-EXIT
+018800         PERFORM 1400-SKIP-PROCESSED-RECORDS THRU 1400-EXIT
+018900     ELSE
+019000         OPEN OUTPUT SQRTOUT-FILE
+019100         OPEN OUTPUT SQRTERR-FILE
+019200     END-IF
+019300*
+019400     PERFORM 3900-READ-SQRTIN THRU 3900-EXIT
+019500*
+019600     PERFORM 3100-PROCESS-ONE-RECORD THRU 3100-EXIT
+019700         UNTIL SB-SQRTIN-EOF
+019800*
+019900     CLOSE SQRTIN-FILE
+020000     CLOSE SQRTOUT-FILE
+020100     CLOSE SQRTERR-FILE
+020200     CLOSE SQRTLOG-FILE
+020300*
+020400     PERFORM 1800-CLEAR-CHECKPOINT THRU 1800-EXIT
+020500*
+020600     GO TO 9999-TERMINATE.
+020700*
+020800*--------------------------------------------------------------*
+020900*  1200-READ-CONTROL-CARD - AN OPTIONAL PARAMETER FILE THAT     *
+021000*  LETS A JOB OVERRIDE THE TOLERANCE AND ITERATION LIMIT FOR    *
+021100*  THIS RUN WITHOUT TOUCHING THE SOURCE.  IF SQRTCTL IS NOT     *
+021200*  PRESENT, SQRT'S OWN BUILT-IN DEFAULTS APPLY.                 *
+021300*--------------------------------------------------------------*
+021400 1200-READ-CONTROL-CARD.
+021500*
+021600     OPEN INPUT SQRTCTL-FILE
+021700*
+021800     IF SB-CTL-STATUS-OK
+021900         READ SQRTCTL-FILE
+022000             AT END
+022100                 CONTINUE
+022200         END-READ
+022300         IF SB-CTL-STATUS-OK
+022400             MOVE SQRTCTL-TOLERANCE TO SB-TOLERANCE
+022500             MOVE SQRTCTL-MAX-ITER TO SB-MAX-ITERATIONS
+022600             IF SQRTCTL-CKP-INTERVAL NOT EQUAL ZERO
+022700                 MOVE SQRTCTL-CKP-INTERVAL TO SB-CKP-INTERVAL
+022800             END-IF
+022900         END-IF
+023000         CLOSE SQRTCTL-FILE
+023100     END-IF.
+023200*
+023300 1200-EXIT.
+023400     EXIT.
+023500*
+023600*--------------------------------------------------------------*
+023700*  1300-READ-CHECKPOINT - IF A CHECKPOINT FROM AN EARLIER,      *
+023800*  ABENDED RUN EXISTS, PICK UP THE RECORD COUNT IT LEFT OFF AT  *
+023900*  SO THIS RUN CAN SKIP THE RECORDS ALREADY PROCESSED.          *
+024000*--------------------------------------------------------------*
+024100 1300-READ-CHECKPOINT.
+024200*
+024300     OPEN INPUT SQRTCKP-FILE
+024400*
+024500     IF SB-CKP-STATUS-OK
+024600         READ SQRTCKP-FILE
+024700             AT END
+024800                 CONTINUE
+024900         END-READ
+025000         IF SB-CKP-STATUS-OK
+025100             MOVE SQRTCKP-COUNT TO SB-RESTART-COUNT
+025200             MOVE SB-RESTART-COUNT TO SB-PROCESSED-COUNT
+025300             SET SB-RESTARTING TO TRUE
+025400         END-IF
+025500         CLOSE SQRTCKP-FILE
+025600     END-IF.
+025700*
+025800 1300-EXIT.
+025900     EXIT.
+026000*
+026100*--------------------------------------------------------------*
+026200*  1400-SKIP-PROCESSED-RECORDS - ON A RESTART, READ PAST THE    *
+026300*  RECORDS THE EARLIER RUN ALREADY WROTE TO SQRTOUT/SQRTERR     *
+026400*  SO THEY ARE NOT PROCESSED A SECOND TIME.                     *
+026500*--------------------------------------------------------------*
+026600 1400-SKIP-PROCESSED-RECORDS.
+026700*
+026800     PERFORM 1410-SKIP-ONE-RECORD THRU 1410-EXIT
+026900         VARYING SB-SKIP-COUNT FROM 1 BY 1
+027000         UNTIL SB-SKIP-COUNT GREATER THAN SB-RESTART-COUNT
+027100            OR SB-SQRTIN-EOF.
+027200*
+027300 1400-EXIT.
+027400     EXIT.
+027500*
+027600 1410-SKIP-ONE-RECORD.
+027700*
+027800     PERFORM 3900-READ-SQRTIN THRU 3900-EXIT.
+027900*
+028000 1410-EXIT.
+028100     EXIT.
+028200*
+028300*--------------------------------------------------------------*
+028400*  1500-OPEN-LOG - OPEN THE AUDIT LOG FOR APPEND, CREATING IT   *
+028500*  FIRST IF THIS IS THE FIRST RUN AND IT DOES NOT YET EXIST.    *
+028600*--------------------------------------------------------------*
+028700 1500-OPEN-LOG.
+028800*
+028900     OPEN EXTEND SQRTLOG-FILE
+029000*
+029100     IF SB-LOG-STATUS-NOT-FOUND
+029200         OPEN OUTPUT SQRTLOG-FILE
+029300         CLOSE SQRTLOG-FILE
+029400         OPEN EXTEND SQRTLOG-FILE
+029500     END-IF.
+029600*
+029700 1500-EXIT.
+029800     EXIT.
+029900*
+030000*--------------------------------------------------------------*
+030100*  1600-OPEN-SQRTOUT - ON A RESTART, OPEN SQRTOUT FOR APPEND.   *
+030200*  IF THE EARLIER RUN ABENDED BEFORE EVER CREATING SQRTOUT (OR  *
+030300*  IT WAS PURGED BY HOUSEKEEPING BETWEEN RUNS), FALL BACK TO    *
+030400*  CREATING IT FRESH RATHER THAN ABENDING THE RESTART.          *
+030500*--------------------------------------------------------------*
+030600 1600-OPEN-SQRTOUT.
+030700*
+030800     OPEN EXTEND SQRTOUT-FILE
+030900*
+031000     IF SB-OUT-STATUS-NOT-FOUND
+031100         OPEN OUTPUT SQRTOUT-FILE
+031200         CLOSE SQRTOUT-FILE
+031300         OPEN EXTEND SQRTOUT-FILE
+031400     END-IF.
+031500*
+031600 1600-EXIT.
+031700     EXIT.
+031800*
+031900*--------------------------------------------------------------*
+032000*  1650-OPEN-SQRTERR - SAME FALLBACK AS 1600-OPEN-SQRTOUT, FOR  *
+032100*  THE SQRTERR FILE.                                            *
+032200*--------------------------------------------------------------*
+032300 1650-OPEN-SQRTERR.
+032400*
+032500     OPEN EXTEND SQRTERR-FILE
+032600*
+032700     IF SB-ERR-STATUS-NOT-FOUND
+032800         OPEN OUTPUT SQRTERR-FILE
+032900         CLOSE SQRTERR-FILE
+033000         OPEN EXTEND SQRTERR-FILE
+033100     END-IF.
+033200*
+033300 1650-EXIT.
+033400     EXIT.
+033500*
+033600*--------------------------------------------------------------*
+033700*  1700-WRITE-CHECKPOINT - RECORD HOW MANY SQRTIN RECORDS HAVE  *
+033800*  BEEN PROCESSED SO FAR SO A LATER RESTART CAN SKIP THEM.  A   *
+033900*  FAILED WRITE (FOR EXAMPLE A FULL DISK) IS REPORTED RATHER    *
+034000*  THAN SWALLOWED, SINCE A RESTART WOULD OTHERWISE TRUST A      *
+034100*  CHECKPOINT THAT WAS NEVER ACTUALLY PERSISTED.  CALLED EVERY  *
+034200*  SB-CKP-INTERVAL RECORDS, NOT NECESSARILY EVERY RECORD - SEE  *
+034300*  3100-PROCESS-ONE-RECORD.                                     *
+034400*--------------------------------------------------------------*
+034500 1700-WRITE-CHECKPOINT.
+034600*
+034700     OPEN OUTPUT SQRTCKP-FILE
+034800     MOVE SB-PROCESSED-COUNT TO SQRTCKP-COUNT
+034900     WRITE SQRTCKP-RECORD
+035000*
+035100     IF NOT SB-CKP-STATUS-OK
+035200         DISPLAY 'SQRTBAT WARNING - CHECKPOINT WRITE FAILED, '
+035300             'STATUS=' SB-CKP-STATUS
+035400     END-IF
+035500*
+035600     CLOSE SQRTCKP-FILE.
+035700*
+035800 1700-EXIT.
+035900     EXIT.
+036000*
+036100*--------------------------------------------------------------*
+036200*  1800-CLEAR-CHECKPOINT - A RUN THAT COMPLETES NORMALLY LEAVES *
+036300*  NO CHECKPOINT BEHIND, SO THE NEXT RUN STARTS FROM RECORD ONE.*
+036400*--------------------------------------------------------------*
+036500 1800-CLEAR-CHECKPOINT.
+036600*
+036700     OPEN OUTPUT SQRTCKP-FILE
+036800     CLOSE SQRTCKP-FILE.
+036900*
+037000 1800-EXIT.
+037100     EXIT.
+037200*
+037300*--------------------------------------------------------------*
+037400*  3100-PROCESS-ONE-RECORD - CALL SQRT FOR THE CURRENT INPUT    *
+037500*  RECORD, ROUTE THE RESULT TO SQRTOUT OR SQRTERR, AND READ     *
+037600*  THE NEXT RECORD.                                             *
+037700*--------------------------------------------------------------*
+037800 3100-PROCESS-ONE-RECORD.
+037900*
+038000     MOVE SQRTIN-S TO SB-S
+038100*
+038200     CALL 'SQRT' USING SB-S SB-R SB-TOLERANCE SB-MAX-ITERATIONS
+038300             SB-ITERATIONS-USED SB-RETURN-CODE
+038400*
+038500     IF SB-RC-OK
+038600         MOVE SQRTIN-S TO SQRTOUT-S
+038700         MOVE SB-R TO SQRTOUT-R
+038800         MOVE SB-ITERATIONS-USED TO SQRTOUT-ITER
+038900         WRITE SQRTOUT-RECORD
+039000         PERFORM 5000-WRITE-LOG THRU 5000-EXIT
+039100     ELSE
+039200         MOVE SQRTIN-S TO SQRTERR-S
+039300         PERFORM 3200-SET-ERROR-MSG THRU 3200-EXIT
+039400         WRITE SQRTERR-RECORD
+039500     END-IF
+039600*
+039700     ADD 1 TO SB-PROCESSED-COUNT
+039800     DIVIDE SB-PROCESSED-COUNT BY SB-CKP-INTERVAL
+039900         GIVING SB-CKP-QUOTIENT
+040000         REMAINDER SB-CKP-REMAINDER
+040100     IF SB-CKP-REMAINDER EQUAL ZERO
+040200         PERFORM 1700-WRITE-CHECKPOINT THRU 1700-EXIT
+040300     END-IF
+040400*
+040500     PERFORM 3900-READ-SQRTIN THRU 3900-EXIT.
+040600*
+040700 3100-EXIT.
+040800     EXIT.
+040900*
+041000 3200-SET-ERROR-MSG.
+041100*
+041200     IF SB-RC-INVALID-INPUT
+041300         MOVE 'INVALID INPUT - S NOT POSITIVE' TO SQRTERR-MSG
+041400     ELSE
+041500         IF SB-RC-OVERFLOW
+041600             MOVE 'INVALID INPUT - S EXCEEDS MAXIMUM VALUE'
+041700                 TO SQRTERR-MSG
+041800         ELSE
+041900             MOVE 'SQRT DID NOT CONVERGE' TO SQRTERR-MSG
+042000         END-IF
+042100     END-IF.
+042200*
+042300 3200-EXIT.
+042400     EXIT.
+042500*
+042600 3900-READ-SQRTIN.
+042700*
+042800     READ SQRTIN-FILE
+042900         AT END
+043000             SET SB-SQRTIN-EOF TO TRUE
+043100     END-READ.
+043200*
+043300 3900-EXIT.
+043400     EXIT.
+043500*
+043600*--------------------------------------------------------------*
+043700*  5000-WRITE-LOG - APPEND ONE AUDIT RECORD FOR A SUCCESSFUL    *
+043800*  CALCULATION.                                                 *
+043900*--------------------------------------------------------------*
+044000 5000-WRITE-LOG.
+044100*
+044200     ACCEPT SQRTLOG-DATE FROM DATE YYYYMMDD
+044300     ACCEPT SQRTLOG-TIME FROM TIME
+044400     MOVE SQRTIN-S TO SQRTLOG-S
+044500     MOVE SB-R TO SQRTLOG-R
+044600     MOVE SB-ITERATIONS-USED TO SQRTLOG-ITER
+044700     WRITE SQRTLOG-RECORD.
+044800*
+044900 5000-EXIT.
+045000     EXIT.
+045100*
+045200 9999-TERMINATE.
+045300     STOP RUN.
